@@ -0,0 +1,16 @@
+//LOOPRES  JOB (ACCTG),'NESTED LOOPS RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART STEP FOR THE NESTED-LOOPS COUNTER WALK.
+//* USE IN PLACE OF LOOPJOB.JCL WHEN A PRIOR RUN OF LOOPCNTR
+//* ABENDED PARTWAY THROUGH OUTER-LOOP.  RESTPARM TELLS
+//* THE PROGRAM TO RELOAD A FROM CKPTFILE INSTEAD OF STARTING
+//* THE WALK OVER FROM THE FRESH-RUN COUNT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOOPCNTR
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RESTPARM DD   *
+Y
+//CKPTFILE DD   DSN=PROD.BATCH.LOOPRUN.CKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
