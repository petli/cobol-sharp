@@ -0,0 +1,19 @@
+//LOOPJOB  JOB (ACCTG),'NESTED LOOPS FRESH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FRESH RUN OF THE NESTED-LOOPS COUNTER WALK.  RESTPARM SUPPLIES
+//* ONE FIXED-FORMAT RECORD: POSITION 1 IS THE RESTART-IND
+//* (N = FRESH RUN), POSITIONS 2-6 ARE THE STARTING COUNT FOR A.
+//* ON ABEND, RERUN WITH LOOPRES.JCL INSTEAD OF RESUBMITTING THIS
+//* JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LOOPCNTR
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RESTPARM DD   *
+N00100
+//CKPTFILE DD   DSN=PROD.BATCH.LOOPRUN.CKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=36)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
