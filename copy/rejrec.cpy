@@ -0,0 +1,10 @@
+      * REJECT-REC - one customer extract record that failed the
+      * eligibility-switch/tier-digit domain checks, with the reason
+      * code for why it was kept out of the tier logic.
+       01 REJECT-REC.
+           05 REJ-ACCT-NO          PIC 9(09).
+           05 REJ-ELIG-SW          PIC X(01).
+           05 REJ-TIER-DGT         PIC X(01).
+           05 REJ-REASON-CD        PIC X(04).
+               88 REJ-BAD-ELIG-SW      VALUE 'E001'.
+               88 REJ-BAD-TIER-DGT     VALUE 'E002'.
