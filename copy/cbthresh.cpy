@@ -0,0 +1,8 @@
+      * CB-THRESH-REC - the three routing cutoffs crossedbranches uses
+      * to split into inner-true/inner-false. Read once at the top of
+      * the run so ops can move the tier boundaries between runs
+      * without a program change.
+       01 CB-THRESH-REC.
+           05 CB-THR-ZERO          PIC S9(03).
+           05 CB-THR-HIGH          PIC S9(03).
+           05 CB-THR-NEG           PIC S9(03).
