@@ -0,0 +1,10 @@
+      * ACCT-MST-REC - the indexed account master, keyed by account
+      * number, that promotes the old single working-storage a/b pair
+      * so both the batch classification run and the online inquiry
+      * transaction can look an account's current tier up directly.
+       01 ACCT-MST-REC.
+           05 ACCT-MST-KEY.
+               10 ACCT-MST-ACCT-NO     PIC 9(09).
+           05 ACCT-MST-ELIG-SW         PIC X(01).
+           05 ACCT-MST-TIER            PIC 9(01).
+           05 ACCT-MST-LAST-UPD-DT     PIC 9(08).
