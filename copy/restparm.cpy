@@ -0,0 +1,8 @@
+      * RESTART-PARM-REC - one control card telling the nested-loops
+      * job whether this is a fresh run or a restart, and, on a fresh
+      * run, what value to start the counter walk at.
+       01 RESTART-PARM-REC.
+           05 RESTART-IND          PIC X(01).
+               88 RESTART-THIS-RUN     VALUE 'Y'.
+               88 FRESH-RUN            VALUE 'N'.
+           05 RESTART-START-COUNT  PIC S9(05).
