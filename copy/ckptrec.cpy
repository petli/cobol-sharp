@@ -0,0 +1,9 @@
+      * CKPT-REC - one checkpoint of the nested-loops counter walk,
+      * taken every ckpt-interval iterations of outer-loop so a restart
+      * can pick the walk back up instead of starting over from FINISH.
+       01 CKPT-REC.
+           05 CKPT-RUN-ID          PIC X(08).
+           05 CKPT-A-VALUE         PIC S9(05).
+           05 CKPT-ITERATION       PIC 9(07).
+           05 CKPT-DATE            PIC 9(08).
+           05 CKPT-TIME            PIC 9(08).
