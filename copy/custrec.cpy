@@ -0,0 +1,8 @@
+      * CUST-REC - nightly customer extract record, one per account.
+      * CUST-ELIG-SW and CUST-TIER-DGT carry the values that used to be
+      * hardcoded in TESTSYNTAX as working-storage A and B.
+       01 CUST-REC.
+           05 CUST-ACCT-NO         PIC 9(09).
+           05 CUST-ELIG-SW         PIC X(01).
+           05 CUST-TIER-DGT        PIC X(01).
+           05 FILLER               PIC X(20).
