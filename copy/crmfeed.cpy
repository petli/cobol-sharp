@@ -0,0 +1,7 @@
+      * CRM-FEED-REC - one account's eligibility outcome, in the
+      * layout the CRM nightly-load job expects.
+       01 CRM-FEED-REC.
+           05 CRM-ACCT-NO          PIC 9(09).
+           05 CRM-ELIG-SW          PIC X(01).
+           05 CRM-TIER             PIC 9(01).
+           05 CRM-FEED-DATE        PIC 9(08).
