@@ -0,0 +1,9 @@
+      * AUDIT-REC - one line per paragraph transition an account (or,
+      * for programs with no account concept, a run sequence number)
+      * passed through, so a routing decision can be reconstructed
+      * after the fact for a compliance question.
+       01 AUDIT-REC.
+           05 AUDIT-ACCT-NO        PIC 9(09).
+           05 AUDIT-PARAGRAPH      PIC X(12).
+           05 AUDIT-DATE           PIC 9(08).
+           05 AUDIT-TIME           PIC 9(08).
