@@ -1,39 +1,217 @@
        identification division.
-       program-id. testsyntax.
+       program-id. loopcntr.
+       author. dp-batch-support.
+       date-written. 2024-01-05.
+
+      * Modification history
+      * 2024-01-05 dps  Original nested counter loops exercise.
+      * 2026-08-09 dps  Renamed from testsyntax to loopcntr -- this
+      *                 member was sharing a program-id with
+      *                 test/testsyntax.cbl and test/crossedbranches.cbl,
+      *                 which loopjob.jcl/loopres.jcl need to be able to
+      *                 tell apart on the load library.
+      * 2026-08-09 dps  Added checkpoint/restart around the
+      *                 outer-loop/inner-loop counter walk so a large
+      *                 batch can resume instead of rerunning from
+      *                 finish backward.
+      * 2026-08-09 dps  Bounded the infinite/loop paragraphs with a
+      *                 supervisory max-iteration limit so they can no
+      *                 longer run forever.
+      * 2026-08-09 dps  Replaced the unit-by-unit outer-loop/inner-loop
+      *                 counter walk with a single computed step.
 
        environment division.
+       input-output section.
+       file-control.
+           select optional restart-parm-file assign to restparm
+               organization is sequential.
+           select ckpt-file assign to ckptfile
+               organization is sequential.
+           select optional joblim-parm-file assign to joblimit
+               organization is sequential.
 
        data division.
+       file section.
+       fd  restart-parm-file
+           label records are omitted.
+       copy restparm.
+
+       fd  ckpt-file
+           label records are omitted.
+       copy ckptrec.
+
+       fd  joblim-parm-file
+           label records are omitted.
+       01 joblim-parm-rec.
+           05 joblim-max-iter      pic 9(09).
+
        working-storage section.
-       01 a pic x.
+       01 a pic s9(05).
        01 b pic 9.
 
+       01 ws-flags.
+           05 restart-parm-eof-sw  pic x value 'n'.
+               88 restart-parm-eof value 'y'.
+
+       01 ws-ckpt-iter-cnt         pic 9(07) value 0.
+       01 ws-run-id                pic x(08) value 'LOOPRUN1'.
+
+       01 ws-joblim-default        pic 9(09) value 1000000.
+       01 ws-infinite-max-iter     pic 9(09).
+       01 ws-infinite-iter-cnt     pic 9(09) value 0.
+       01 ws-loop-max-iter         pic 9(09).
+       01 ws-loop-iter-cnt         pic 9(09) value 0.
+       01 ws-joblim-eof-sw         pic x value 'n'.
+           88 ws-joblim-eof        value 'y'.
+
        procedure division.
        nested-loops section.
+       main-start.
+           perform restart-check.
+           go to outer-loop.
+
+      * restart-check reads the restart control card, if one is
+      * present. On a restart it reloads a and the iteration count
+      * from the last checkpoint instead of the fresh-run start value,
+      * so outer-loop resumes where the prior run left off.
+       restart-check.
+           open input restart-parm-file.
+           read restart-parm-file
+               at end
+                   set restart-parm-eof to true
+           end-read.
+           if restart-parm-eof
+               move 0 to a
+           else
+               if restart-this-run
+                   perform restart-reload-checkpoint
+               else
+                   move restart-start-count to a.
+           close restart-parm-file.
+
+      * A restart was explicitly requested, so a missing/empty
+      * checkpoint here is not a fresh start to fall back to quietly --
+      * it means the checkpoint this restart depends on was never
+      * written, or was lost. Abend with a diagnostic rather than
+      * finishing the job having silently skipped the interrupted work.
+       restart-reload-checkpoint.
+           open input ckpt-file.
+           read ckpt-file
+               at end
+                   close ckpt-file
+                   display 'LOOPCNTR RESTART-RELOAD-CHECKPOINT - '
+                       'RESTART REQUESTED BUT NO CHECKPOINT FOUND'
+                   move 16 to return-code
+                   stop run
+               not at end
+                   move ckpt-a-value to a
+                   move ckpt-iteration to ws-ckpt-iter-cnt
+           end-read.
+           close ckpt-file.
+
+      * outer-loop used to walk a down to zero one unit at a time,
+      * checkpointing every so many iterations along the way. The walk
+      * is now a single computed step, so it checkpoints once, after
+      * the whole distance is covered, instead of partway through a
+      * walk that no longer takes multiple passes.
        outer-loop.
            if a > 0
-               perform dec-a
-               go to outer-loop
+               perform outer-loop-bulk-decrement
+               go to finish
            else
                if a = 0
                    go to finish.
 
        inner-loop.
-           if a < 0
-               perform inc-a
-               go to inner-loop.
-
-           go to outer-loop.
+           perform inner-loop-bulk-increment.
+           go to finish.
 
        finish.
-           exit.
+           stop run.
+
+      * outer-loop-bulk-decrement covers, in one step, the distance
+      * dec-a used to cover one unit at a time: it adds a's whole
+      * positive count to the iteration total, drives a straight to
+      * zero, and checkpoints the result.
+       outer-loop-bulk-decrement.
+           add a to ws-ckpt-iter-cnt.
+           move 0 to a.
+           perform write-checkpoint.
+
+      * inner-loop-bulk-increment is inc-a's bulk equivalent: it adds
+      * a's whole negative count, as a positive iteration total, and
+      * drives a straight to zero.
+       inner-loop-bulk-increment.
+           subtract a from ws-ckpt-iter-cnt.
+           move 0 to a.
+           perform write-checkpoint.
+
+       write-checkpoint.
+           move ws-run-id to ckpt-run-id.
+           move a to ckpt-a-value.
+           move ws-ckpt-iter-cnt to ckpt-iteration.
+           accept ckpt-date from date yyyymmdd.
+           accept ckpt-time from time.
+           open output ckpt-file.
+           write ckpt-rec.
+           close ckpt-file.
+
+      * job-limit-init reads the optional job-limit control card so ops
+      * can raise or lower the supervisory ceiling on infinite/loop
+      * without a recompile; if it is absent both get the shop default.
+       job-limit-init.
+           move ws-joblim-default to ws-infinite-max-iter.
+           move ws-joblim-default to ws-loop-max-iter.
+           open input joblim-parm-file.
+           read joblim-parm-file
+               at end
+                   set ws-joblim-eof to true
+               not at end
+                   move joblim-max-iter to ws-infinite-max-iter
+                   move joblim-max-iter to ws-loop-max-iter
+           end-read.
+           close joblim-parm-file.
 
        infinite section.
-         perform a.
+           perform job-limit-init.
+           go to infinite-loop.
+
+       infinite-loop.
+           perform loop-a.
+           add 1 to ws-infinite-iter-cnt.
+           if ws-infinite-iter-cnt >= ws-infinite-max-iter
+               go to infinite-limit-hit.
+           go to infinite-loop.
+
+       infinite-limit-hit.
+           display 'TESTSYNTAX INFINITE SECTION - MAX ITERATION '
+               'LIMIT REACHED: ' ws-infinite-max-iter.
+           stop run.
 
        loop.
-         perform b.
-         go to loop.
+           perform job-limit-init.
+           go to loop-work.
 
-         perform unreached.
-         exit.
+       loop-work.
+           perform loop-b.
+           add 1 to ws-loop-iter-cnt.
+           if ws-loop-iter-cnt >= ws-loop-max-iter
+               go to loop-limit-hit.
+           go to loop-work.
+
+           perform unreached.
+           exit.
+
+       loop-limit-hit.
+           display 'TESTSYNTAX LOOP PARAGRAPH - MAX ITERATION '
+               'LIMIT REACHED: ' ws-loop-max-iter.
+           stop run.
+
+       loop-a.
+           exit.
+
+       loop-b.
+           exit.
+
+       unreached.
+           exit.
