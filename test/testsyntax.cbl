@@ -1,60 +1,428 @@
        identification division.
        program-id. testsyntax.
+       author. dp-batch-support.
+       date-written. 2024-01-05.
+
+      * Modification history
+      * 2024-01-05 dps  Original nested if-else / go to exercise.
+      * 2026-08-09 dps  Read the customer extract instead of using a
+      *                 hardcoded eligibility switch and tier digit.
+      * 2026-08-09 dps  Print a daily exception report of how sub-start
+      *                 classified each account, with tier counts.
+      * 2026-08-09 dps  Reconcile records read against records
+      *                 classified before main-exit.
+      * 2026-08-09 dps  Audit trail of every main-do/sub-start/
+      *                 sub-exit/main-exit transition, by account.
+      * 2026-08-09 dps  Feed the tier outcome to the CRM nightly load
+      *                 at sub-exit.
+      * 2026-08-09 dps  Reject out-of-domain eligibility switch/tier
+      *                 digit values before sub is entered.
+      * 2026-08-09 dps  Promoted a/b to an indexed account master
+      *                 keyed by account number, updated at sub-exit.
+      * 2026-08-09 dps  Added a dry-run switch: when on, sub-exit
+      *                 writes the would-be tier to a preview report
+      *                 only, without touching the master or the CRM
+      *                 feed.
+      * 2026-08-09 dps  Narrowed main-validate-cust's edit check to the
+      *                 tier digit only -- sub-start's z/other branches
+      *                 are legitimate tier-2/tier-3 outcomes, not bad
+      *                 data, so the eligibility switch was never out
+      *                 of domain to begin with. Reconciliation counts
+      *                 rejects and dry-run previews into main-
+      *                 reconcile, since neither one is a dropped
+      *                 record.
+      * 2026-08-09 dps  Restored an eligibility-switch edit check in
+      *                 main-validate-cust, but against the real
+      *                 in-domain set (x/y/z) instead of the old x/y
+      *                 check -- sub-start's z branch is a legitimate
+      *                 tier-2 outcome and stays accepted, but anything
+      *                 outside x/y/z is bad data and gets rejected
+      *                 rather than falling into sub-start's catch-all
+      *                 tier-3 branch by default.
 
        environment division.
+       input-output section.
+       file-control.
+           select cust-file assign to custin
+               organization is sequential.
+           select sub-rpt-file assign to subrpt
+               organization is sequential.
+           select audit-file assign to auditout
+               organization is sequential.
+           select crm-feed-file assign to crmfeed
+               organization is sequential.
+           select reject-file assign to custrej
+               organization is sequential.
+           select acct-master assign to acctmstr
+               organization is indexed
+               access mode is dynamic
+               record key is acct-mst-acct-no.
+           select optional dryrun-parm-file assign to dryrun
+               organization is sequential.
+           select preview-rpt-file assign to prevrpt
+               organization is sequential.
 
        data division.
+       file section.
+       fd  cust-file
+           label records are standard.
+       copy custrec.
+
+       fd  sub-rpt-file
+           label records are omitted.
+       01 sub-rpt-rec.
+           05 rpt-acct-no          pic 9(09).
+           05 filler               pic x(02) value spaces.
+           05 rpt-elig-sw-in       pic x(01).
+           05 filler               pic x(02) value spaces.
+           05 rpt-tier-dgt-in      pic x(01).
+           05 filler               pic x(02) value spaces.
+           05 rpt-tier-out         pic 9(01).
+           05 filler               pic x(60) value spaces.
+
+       01 sub-rpt-msg-line redefines sub-rpt-rec pic x(80).
+
+       fd  audit-file
+           label records are omitted.
+       copy auditrec.
+
+       fd  crm-feed-file
+           label records are omitted.
+       copy crmfeed.
+
+       fd  reject-file
+           label records are omitted.
+       copy rejrec.
+
+       fd  acct-master
+           label records are standard.
+       copy acctmst.
+
+       fd  dryrun-parm-file
+           label records are omitted.
+       01 dryrun-parm-rec.
+           05 dryrun-ind           pic x(01).
+               88 dryrun-this-run      value 'y'.
+
+       fd  preview-rpt-file
+           label records are omitted.
+       01 preview-rpt-rec.
+           05 prev-acct-no          pic 9(09).
+           05 filler                pic x(02) value spaces.
+           05 prev-elig-sw-in       pic x(01).
+           05 filler                pic x(02) value spaces.
+           05 prev-tier-dgt-in      pic x(01).
+           05 filler                pic x(02) value spaces.
+           05 prev-would-be-tier    pic 9(01).
+           05 filler                pic x(60) value spaces.
+
        working-storage section.
        01 a pic x.
        01 b pic 9.
 
+       01 ws-flags.
+           05 cust-eof-sw          pic x value 'n'.
+               88 cust-eof         value 'y'.
+           05 cust-valid-sw        pic x value 'y'.
+               88 cust-valid       value 'y'.
+               88 cust-invalid     value 'n'.
+
+       01 ws-rpt-counts.
+           05 ws-rpt-tier-cnt      pic 9(07) comp occurs 4 times.
+       01 ws-rpt-heading-1         pic x(80)
+           value 'SUB-START DAILY EXCEPTION REPORT'.
+       01 ws-rpt-heading-2         pic x(80)
+           value 'ACCT-NO    A  IN-B  TIER'.
+       01 ws-rpt-summary-line      pic x(80).
+       01 ws-rpt-tier-idx          pic 9(01).
+       01 ws-rpt-tier-cnt-disp     pic 9(07).
+
+       01 ws-recon-counts.
+           05 ws-recs-read-cnt     pic 9(07) comp value 0.
+           05 ws-recs-class-cnt    pic 9(07) comp value 0.
+           05 ws-recs-reject-cnt   pic 9(07) comp value 0.
+           05 ws-recs-dryrun-cnt   pic 9(07) comp value 0.
+       01 ws-recon-read-disp       pic 9(07).
+       01 ws-recon-class-disp      pic 9(07).
+       01 ws-recon-line            pic x(80).
+
+       01 ws-audit-para-name       pic x(12).
+       01 ws-audit-acct-no         pic 9(09).
+
+       01 ws-dry-run-sw            pic x value 'n'.
+           88 ws-dry-run           value 'y'.
+       01 ws-dryrun-eof-sw         pic x value 'n'.
+           88 ws-dryrun-eof        value 'y'.
+
        procedure division.
-           move 'x' to a.
-           initialize b.
+       main-start.
+           perform main-init.
+           go to main-read-next.
+
+      * main-read-next is the batch driver: it keeps pulling one
+      * customer extract record at a time and routing it through
+      * main-do/sub-start until cust-file runs out, instead of
+      * classifying a single record and stopping.
+       main-read-next.
+           perform main-read-cust.
+           if cust-eof
+               go to main-exit.
+           perform main-validate-cust.
+           if cust-valid
+               go to main-do.
+           go to main-read-next.
 
       * Comment for paragraph main-do
-      * 
+      *
        main-do.
+           move 'MAIN-DO' to ws-audit-para-name.
+           move cust-acct-no to ws-audit-acct-no.
+           perform audit-write.
       * Call sub
            perform sub.
-           go to main-exit.
-       unused.
+           go to main-read-next.
+       dead-code.
            perform unused.
        main-exit.
+           move 'MAIN-EXIT' to ws-audit-para-name.
+           move zeros to ws-audit-acct-no.
+           perform audit-write.
+           perform main-term.
            exit program.
 
+      * main-init opens the customer extract that main-read-cust will
+      * pull one record at a time from.
+       main-init.
+           open input cust-file.
+           open output sub-rpt-file.
+           open output audit-file.
+           open output crm-feed-file.
+           open output reject-file.
+           open i-o acct-master.
+           open output preview-rpt-file.
+           perform main-load-dryrun-sw.
+           move ws-rpt-heading-1 to sub-rpt-msg-line.
+           write sub-rpt-msg-line.
+           move ws-rpt-heading-2 to sub-rpt-msg-line.
+           write sub-rpt-msg-line.
+           move zeros to ws-rpt-tier-cnt (1) ws-rpt-tier-cnt (2)
+               ws-rpt-tier-cnt (3) ws-rpt-tier-cnt (4).
+
+      * main-load-dryrun-sw reads the one-card dry-run indicator, if
+      * ops supplied one, so a what-if run can be requested without a
+      * recompile. No card present means a live run, same as always.
+       main-load-dryrun-sw.
+           open input dryrun-parm-file.
+           read dryrun-parm-file
+               at end
+                   set ws-dryrun-eof to true
+           end-read.
+           if not ws-dryrun-eof
+               if dryrun-this-run
+                   set ws-dry-run to true
+               end-if
+           end-if.
+           close dryrun-parm-file.
+
+      * main-read-cust reads the next customer extract record and
+      * carries its eligibility switch and tier digit into A and B, the
+      * same fields sub-start has always branched on.
+       main-read-cust.
+           read cust-file
+               at end
+                   set cust-eof to true
+               not at end
+                   move cust-elig-sw to a
+                   move cust-tier-dgt to b
+                   add 1 to ws-recs-read-cnt
+           end-read.
+
+      * main-validate-cust rejects any record whose eligibility switch
+      * or tier digit is out of domain before sub-start ever gets to
+      * branch on it. Sub-start's in-domain switch values are x/y/z
+      * (tiers 1/0/2) plus its catch-all else branch (tier 3) for
+      * anything else -- but that catch-all exists so a stray value
+      * still classifies sensibly if this check somehow lets one
+      * through, not so garbage input is waved in as legitimate.  Only
+      * x/y/z are switch values this extract is actually supposed to
+      * send; anything else is bad data and gets rejected here rather
+      * than silently landing in tier 3.
+       main-validate-cust.
+           set cust-valid to true.
+           if cust-elig-sw not = 'x' and cust-elig-sw not = 'y'
+                   and cust-elig-sw not = 'z'
+               move cust-acct-no to rej-acct-no
+               move cust-elig-sw to rej-elig-sw
+               move cust-tier-dgt to rej-tier-dgt
+               set rej-bad-elig-sw to true
+               write reject-rec
+               set cust-invalid to true
+               add 1 to ws-recs-reject-cnt
+           end-if.
+           if cust-valid and cust-tier-dgt is not numeric
+               move cust-acct-no to rej-acct-no
+               move cust-elig-sw to rej-elig-sw
+               move cust-tier-dgt to rej-tier-dgt
+               set rej-bad-tier-dgt to true
+               write reject-rec
+               set cust-invalid to true
+               add 1 to ws-recs-reject-cnt
+           end-if.
+
+       main-term.
+           perform sub-report-summary.
+           perform main-reconcile.
+           close cust-file.
+           close sub-rpt-file.
+           close audit-file.
+           close crm-feed-file.
+           close reject-file.
+           close acct-master.
+           close preview-rpt-file.
+
+      * audit-write logs one paragraph transition. Callers set
+      * ws-audit-acct-no beforehand -- the account currently being
+      * processed for a per-record transition, or zeros for a
+      * run-level event like main-exit that isn't tied to one account
+      * -- so the trail never reports a stale or arbitrary account
+      * number against a program-level event.
+       audit-write.
+           move ws-audit-acct-no to audit-acct-no.
+           move ws-audit-para-name to audit-paragraph.
+           accept audit-date from date yyyymmdd.
+           accept audit-time from time.
+           write audit-rec.
+
+      * main-reconcile compares how many extract records were read
+      * against how many were accounted for: classified into a tier,
+      * rejected by main-validate-cust, or written to the dry-run
+      * preview instead of committed. A mismatch means a record was
+      * dropped somewhere between the read and one of those three
+      * outcomes, and gets flagged on the report instead of just
+      * disappearing.
+       main-reconcile.
+           move ws-recs-read-cnt to ws-recon-read-disp.
+           move ws-recs-class-cnt to ws-recon-class-disp.
+           move spaces to ws-recon-line.
+           string 'RECORDS READ: ' delimited by size
+               ws-recon-read-disp delimited by size
+               '  RECORDS CLASSIFIED: ' delimited by size
+               ws-recon-class-disp delimited by size
+               into ws-recon-line
+           end-string.
+           move ws-recon-line to sub-rpt-msg-line.
+           write sub-rpt-msg-line.
+           if ws-recs-read-cnt not =
+                   ws-recs-class-cnt + ws-recs-reject-cnt
+                   + ws-recs-dryrun-cnt
+               move '*** RECONCILIATION BREAK - COUNTS DO NOT AGREE ***'
+                   to sub-rpt-msg-line
+               write sub-rpt-msg-line
+           end-if.
+
+      * sub-report-summary prints how many accounts landed in each of
+      * the four tiers sub-start can assign, once the run is done.
+       sub-report-summary.
+           move spaces to sub-rpt-msg-line.
+           write sub-rpt-msg-line.
+           move 'TIER COUNTS' to sub-rpt-msg-line.
+           write sub-rpt-msg-line.
+           perform varying ws-rpt-tier-idx from 0 by 1
+               until ws-rpt-tier-idx > 3
+               move spaces to ws-rpt-summary-line
+               move ws-rpt-tier-cnt (ws-rpt-tier-idx + 1)
+                   to ws-rpt-tier-cnt-disp
+               string 'TIER ' delimited by size
+                   ws-rpt-tier-idx delimited by size
+                   ' - ' delimited by size
+                   ws-rpt-tier-cnt-disp delimited by size
+                   ' ACCOUNTS' delimited by size
+                   into ws-rpt-summary-line
+               end-string
+               move ws-rpt-summary-line to sub-rpt-msg-line
+               write sub-rpt-msg-line
+           end-perform.
+
       * Description of sub section:
-      * This tests a somewhat convoluted if-else structure
+      * sub-start calls tierclsf.cbl for the actual eligibility-switch
+      * classification, so this batch run and inqacct's online inquiry
+      * are always working off the same tier rule instead of two
+      * copies that could drift apart.
        sub section.
        sub-start.
-           if a not = 'x'
-               if a = 'y'
-                   move 0 to b
-                   go to sub-exit
-                   perform unused
-               else
-                   next sentence
-           else
-               move 1 to b
-               go to sub-exit.
-
-           if x = 'z'
-               move 2 to b
-           else
-               move 3 to b.
+           move 'SUB-START' to ws-audit-para-name.
+           move cust-acct-no to ws-audit-acct-no.
+           perform audit-write.
+           call 'TIERCLSF' using a b.
+           go to sub-exit.
 
        sub-exit.
+           move 'SUB-EXIT' to ws-audit-para-name.
+           move cust-acct-no to ws-audit-acct-no.
+           perform audit-write.
+           if ws-dry-run
+               perform sub-preview-write
+           else
+               perform sub-report-write
+           end-if.
            exit.
 
-       unused section.
-           move 3 to b.
-       unused-exit.
-           exit.
+      * sub-report-write lists the account, the incoming a/b values
+      * sub-start branched on, and the tier it landed on, then adds
+      * the account to that tier's running count.
+       sub-report-write.
+           move cust-acct-no to rpt-acct-no.
+           move a to rpt-elig-sw-in.
+           move cust-tier-dgt to rpt-tier-dgt-in.
+           move b to rpt-tier-out.
+           write sub-rpt-rec.
+           add 1 to ws-rpt-tier-cnt (b + 1).
+           add 1 to ws-recs-class-cnt.
+           perform sub-master-update.
+           perform sub-crm-feed-write.
 
+      * sub-preview-write shows what tier the account would land on
+      * without touching the account master or the CRM feed, for a
+      * what-if run requested through dryrun-parm-file.
+       sub-preview-write.
+           move cust-acct-no to prev-acct-no.
+           move a to prev-elig-sw-in.
+           move cust-tier-dgt to prev-tier-dgt-in.
+           move b to prev-would-be-tier.
+           write preview-rpt-rec.
+           add 1 to ws-recs-dryrun-cnt.
+
+      * sub-master-update carries the account's eligibility switch and
+      * new tier into the indexed account master, so a direct read by
+      * account number always sees the account's current tier instead
+      * of only whatever record this run happens to be holding.
+       sub-master-update.
+           move cust-acct-no to acct-mst-acct-no.
+           read acct-master
+               invalid key
+                   move a to acct-mst-elig-sw
+                   move b to acct-mst-tier
+                   accept acct-mst-last-upd-dt from date yyyymmdd
+                   write acct-mst-rec
+               not invalid key
+                   move a to acct-mst-elig-sw
+                   move b to acct-mst-tier
+                   accept acct-mst-last-upd-dt from date yyyymmdd
+                   rewrite acct-mst-rec
+           end-read.
+
+      * sub-crm-feed-write hands the account's eligibility switch and
+      * final tier to the CRM nightly-load feed, in the layout that
+      * job expects, so the outcome doesn't just sit in working
+      * storage until the next run overwrites it.
+       sub-crm-feed-write.
+           move cust-acct-no to crm-acct-no.
+           move a to crm-elig-sw.
+           move b to crm-tier.
+           accept crm-feed-date from date yyyymmdd.
+           write crm-feed-rec.
 
-      * Duplicate section with duplicate paragraphs
        unused section.
-       foo.
-           move 1 to a.
-       foo.
+           move 3 to b.
+       unused-exit.
            exit.
