@@ -0,0 +1,90 @@
+       identification division.
+       program-id. inqacct.
+       author. dp-batch-support.
+       date-written. 2026-08-09.
+
+      * Modification history
+      * 2026-08-09 dps  Online inquiry transaction: given an account
+      *                 number in the commarea, look the account up
+      *                 in acct-master and display its current
+      *                 eligibility switch and tier live, without
+      *                 waiting for the next batch report.
+      * 2026-08-09 dps  Classify the account through tierclsf.cbl
+      *                 instead of a second copy of sub-start's
+      *                 nested if, so the two can't drift apart.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       copy acctmst.
+
+       01 ws-resp                  pic s9(08) comp.
+       01 ws-acct-no-in            pic 9(09).
+
+       01 ws-not-found-msg         pic x(40)
+           value 'ACCOUNT NOT FOUND ON ACCT-MASTER'.
+       01 ws-inquiry-line.
+           05 filler                pic x(11) value 'ACCT-NO:  '.
+           05 ws-disp-acct-no       pic 9(09).
+           05 filler                pic x(10) value '  ELIG SW:'.
+           05 ws-disp-elig-sw       pic x(01).
+           05 filler                pic x(07) value '  TIER:'.
+           05 ws-disp-tier          pic 9(01).
+
+       linkage section.
+       01 dfhcommarea               pic 9(09).
+
+       procedure division.
+       main-start.
+           if eibcalen = 0
+               exec cics
+                   send text from (ws-not-found-msg)
+                        length (length of ws-not-found-msg)
+                        erase
+               end-exec
+               exec cics return end-exec
+           end-if.
+
+           move dfhcommarea to ws-acct-no-in.
+           move ws-acct-no-in to acct-mst-acct-no.
+
+           exec cics
+               read file ('ACCTMSTR')
+                    into (acct-mst-rec)
+                    ridfld (acct-mst-acct-no)
+                    keylength (9)
+                    resp (ws-resp)
+           end-exec.
+
+           if ws-resp not = dfhresp(normal)
+               perform acct-not-found
+           else
+               perform acct-classify-display
+           end-if.
+
+           exec cics return end-exec.
+
+       acct-not-found.
+           exec cics
+               send text from (ws-not-found-msg)
+                    length (length of ws-not-found-msg)
+                    erase
+           end-exec.
+
+      * acct-classify-display calls tierclsf.cbl against the account's
+      * current eligibility switch, the same subprogram sub-start
+      * calls, so the tier shown here is always live rather than
+      * whatever tier the last batch run left on the master, and can
+      * never drift out of step with the batch classification.
+       acct-classify-display.
+           move acct-mst-acct-no to ws-disp-acct-no.
+           move acct-mst-elig-sw to ws-disp-elig-sw.
+
+           call 'TIERCLSF' using acct-mst-elig-sw ws-disp-tier.
+
+           exec cics
+               send text from (ws-inquiry-line)
+                    length (length of ws-inquiry-line)
+                    erase
+           end-exec.
