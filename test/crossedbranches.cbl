@@ -1,35 +1,279 @@
        identification division.
-       program-id. testsyntax.
+       program-id. crossbrc.
+       author. dp-batch-support.
+       date-written. 2024-01-05.
+
+      * Modification history
+      * 2024-01-05 dps  Original crossed-branches exercise.
+      * 2026-08-09 dps  Pulled the routing thresholds out to a control
+      *                 file read once at start-up instead of
+      *                 hardcoding them, so ops can move the cutoffs
+      *                 without a recompile.
+      * 2026-08-09 dps  Audit trail of the inner-true/inner-false/
+      *                 finish routing decision.
+      * 2026-08-09 dps  Run-end summary report of inner-true/
+      *                 inner-false volumes, by threshold branch,
+      *                 with counts kept running across runs.
+      * 2026-08-09 dps  Renamed from testsyntax to crossbrc -- this
+      *                 member was sharing a program-id with
+      *                 test/testsyntax.cbl (and, before it was
+      *                 renamed, test/loops.cbl), which a load library
+      *                 needs to be able to tell apart.
+      * 2026-08-09 dps  Made thresh-file SELECT OPTIONAL with an AT END
+      *                 branch, so a missing/empty THRESHIN card fails
+      *                 with a diagnostic instead of an unhandled I/O
+      *                 abend.
+      * 2026-08-09 dps  Print-summary was STRING-ing the percentage
+      *                 fields straight out of their V-format working
+      *                 storage, dropping the decimal point entirely;
+      *                 now moves them into edited display fields
+      *                 first, same as the report's other counters.
 
        environment division.
+       input-output section.
+       file-control.
+           select optional thresh-file assign to threshin
+               organization is sequential.
+           select audit-file assign to auditout
+               organization is sequential.
+           select cb-summ-file assign to cbsumm
+               organization is sequential
+               file status is ws-summ-file-status.
+           select cb-rpt-file assign to cbrpt
+               organization is sequential.
 
        data division.
+       file section.
+       fd  thresh-file
+           label records are omitted.
+       copy cbthresh.
+
+       fd  audit-file
+           label records are omitted.
+       copy auditrec.
+
+       fd  cb-summ-file
+           label records are omitted.
+       01 cb-summ-rec.
+           05 cb-summ-pos-high-true    pic 9(09) comp.
+           05 cb-summ-pos-low-false    pic 9(09) comp.
+           05 cb-summ-neg-true         pic 9(09) comp.
+           05 cb-summ-notneg-false     pic 9(09) comp.
+
+       fd  cb-rpt-file
+           label records are omitted.
+       01 cb-rpt-line               pic x(80).
+
        working-storage section.
        01 a pic x.
-       01 b pic 9.
+       01 b pic s9(03).
+
+       01 ws-rec-seq-no            pic 9(09) value 1.
+       01 ws-audit-para-name       pic x(12).
+
+       01 ws-summ-file-status      pic x(02).
+       01 ws-summ-is-new-sw        pic x value 'n'.
+           88 ws-summ-is-new       value 'y'.
+
+       01 ws-branch-src            pic x(01).
+           88 branch-pos               value 'p'.
+           88 branch-neg                value 'n'.
+
+       01 ws-true-total            pic 9(09).
+       01 ws-false-total           pic 9(09).
+       01 ws-grand-total           pic 9(09).
+       01 ws-pct-true              pic 9(03)v9(01).
+       01 ws-pct-false             pic 9(03)v9(01).
+
+       01 ws-disp-pos-high-true    pic 9(09).
+       01 ws-disp-pos-low-false    pic 9(09).
+       01 ws-disp-neg-true         pic 9(09).
+       01 ws-disp-notneg-false     pic 9(09).
+       01 ws-disp-pct-true         pic zz9.9.
+       01 ws-disp-pct-false        pic zz9.9.
+
+       01 ws-thresh-eof-sw         pic x value 'n'.
+           88 ws-thresh-eof        value 'y'.
 
        procedure division.
-           if b > 0
-               if b > 1
+       main-start.
+           perform load-thresholds.
+           perform load-summary.
+           open output audit-file.
+           if b > cb-thr-zero
+               set branch-pos to true
+               if b > cb-thr-high
                    move 'x' to a
                    go to inner-true
                else
                    go to inner-false
            else
-               if b < -1
+               set branch-neg to true
+               if b < cb-thr-neg
                    move 'y' to a
                    go to inner-true
                else
                    go to inner-false.
 
+      * load-thresholds reads the one control record that carries the
+      * b > 0 / b > 1 / b < -1 cutoffs, so they no longer have to be
+      * literals in this procedure division. THRESHIN is optional; a
+      * missing or empty card gets a diagnostic and the shop-default
+      * cutoffs instead of an unhandled I/O abend.
+       load-thresholds.
+           open input thresh-file.
+           read thresh-file
+               at end
+                   set ws-thresh-eof to true
+                   display 'CROSSBRC LOAD-THRESHOLDS - THRESHIN '
+                       'MISSING OR EMPTY, USING DEFAULT CUTOFFS'
+                   move 0 to cb-thr-zero
+                   move 1 to cb-thr-high
+                   move -1 to cb-thr-neg
+           end-read.
+           close thresh-file.
+
        inner-true.
+           move 'INNER-TRUE' to ws-audit-para-name.
+           perform audit-write.
+           if branch-pos
+               add 1 to cb-summ-pos-high-true
+           else
+               add 1 to cb-summ-neg-true.
            move 0 to b.
            go to finish.
 
        inner-false.
+           move 'INNER-FALSE' to ws-audit-para-name.
+           perform audit-write.
+           if branch-pos
+               add 1 to cb-summ-pos-low-false
+           else
+               add 1 to cb-summ-notneg-false.
            move 1 to b.
            go to finish.
 
        finish.
+           move 'FINISH' to ws-audit-para-name.
+           perform audit-write.
+           perform save-summary.
+           perform print-summary.
+           close audit-file.
            exit program.
-                   
\ No newline at end of file
+
+      * load-summary picks the running inner-true/inner-false counts
+      * back up from the prior run, so the summary report tracks
+      * volumes across runs instead of resetting every time.
+       load-summary.
+           open i-o cb-summ-file.
+           if ws-summ-file-status = '35'
+               set ws-summ-is-new to true
+               open output cb-summ-file
+               initialize cb-summ-rec
+           else
+               read cb-summ-file
+                   at end
+                       set ws-summ-is-new to true
+                       initialize cb-summ-rec
+               end-read
+           end-if.
+
+       save-summary.
+           if ws-summ-is-new
+               write cb-summ-rec
+           else
+               rewrite cb-summ-rec.
+           close cb-summ-file.
+
+      * print-summary shows how many records this run (plus every run
+      * before it) routed to inner-true vs inner-false, broken out by
+      * which threshold branch produced them, with percentages.
+       print-summary.
+           open output cb-rpt-file.
+           compute ws-true-total =
+               cb-summ-pos-high-true + cb-summ-neg-true.
+           compute ws-false-total =
+               cb-summ-pos-low-false + cb-summ-notneg-false.
+           compute ws-grand-total = ws-true-total + ws-false-total.
+           if ws-grand-total > 0
+               compute ws-pct-true rounded =
+                   (ws-true-total / ws-grand-total) * 100
+               compute ws-pct-false rounded =
+                   (ws-false-total / ws-grand-total) * 100
+           else
+               move 0 to ws-pct-true ws-pct-false
+           end-if.
+           move cb-summ-pos-high-true to ws-disp-pos-high-true.
+           move cb-summ-pos-low-false to ws-disp-pos-low-false.
+           move cb-summ-neg-true to ws-disp-neg-true.
+           move cb-summ-notneg-false to ws-disp-notneg-false.
+           move ws-pct-true to ws-disp-pct-true.
+           move ws-pct-false to ws-disp-pct-false.
+
+           move spaces to cb-rpt-line.
+           move 'INNER-TRUE/INNER-FALSE ROUTING VOLUME SUMMARY'
+               to cb-rpt-line.
+           write cb-rpt-line.
+
+           move spaces to cb-rpt-line.
+           string 'B > 0 AND B > HIGH (INNER-TRUE) : '
+                   delimited by size
+               ws-disp-pos-high-true delimited by size
+               into cb-rpt-line
+           end-string.
+           write cb-rpt-line.
+
+           move spaces to cb-rpt-line.
+           string 'B > 0 AND NOT (INNER-FALSE)     : '
+                   delimited by size
+               ws-disp-pos-low-false delimited by size
+               into cb-rpt-line
+           end-string.
+           write cb-rpt-line.
+
+           move spaces to cb-rpt-line.
+           string 'B < NEG (INNER-TRUE)            : '
+                   delimited by size
+               ws-disp-neg-true delimited by size
+               into cb-rpt-line
+           end-string.
+           write cb-rpt-line.
+
+           move spaces to cb-rpt-line.
+           string 'B >= NEG, NOT > 0 (INNER-FALSE) : '
+                   delimited by size
+               ws-disp-notneg-false delimited by size
+               into cb-rpt-line
+           end-string.
+           write cb-rpt-line.
+
+           move spaces to cb-rpt-line.
+           string 'INNER-TRUE TOTAL  : ' delimited by size
+               ws-true-total delimited by size
+               '  (' delimited by size
+               ws-disp-pct-true delimited by size
+               '%)' delimited by size
+               into cb-rpt-line
+           end-string.
+           write cb-rpt-line.
+
+           move spaces to cb-rpt-line.
+           string 'INNER-FALSE TOTAL : ' delimited by size
+               ws-false-total delimited by size
+               '  (' delimited by size
+               ws-disp-pct-false delimited by size
+               '%)' delimited by size
+               into cb-rpt-line
+           end-string.
+           write cb-rpt-line.
+           close cb-rpt-file.
+
+      * audit-write logs one routing transition against the run
+      * sequence number, since this program has no account concept of
+      * its own to key the audit trail by.
+       audit-write.
+           move ws-rec-seq-no to audit-acct-no.
+           move ws-audit-para-name to audit-paragraph.
+           accept audit-date from date yyyymmdd.
+           accept audit-time from time.
+           write audit-rec.
