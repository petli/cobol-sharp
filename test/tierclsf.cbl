@@ -0,0 +1,36 @@
+       identification division.
+       program-id. tierclsf.
+       author. dp-batch-support.
+       date-written. 2026-08-09.
+
+      * Modification history
+      * 2026-08-09 dps  Factored out of testsyntax.cbl's sub-start so
+      *                 the batch classification run and inqacct's
+      *                 online inquiry share one copy of the tier
+      *                 rule instead of two that could drift apart.
+
+       environment division.
+
+       data division.
+       working-storage section.
+
+       linkage section.
+       01 tc-elig-sw-in            pic x(01).
+       01 tc-tier-out              pic 9(01).
+
+      * Description of sub-start's original if-else structure, now
+      * shared by every caller instead of copied into each one.
+       procedure division using tc-elig-sw-in tc-tier-out.
+       main-start.
+           if tc-elig-sw-in not = 'x'
+               if tc-elig-sw-in = 'y'
+                   move 0 to tc-tier-out
+               else
+                   if tc-elig-sw-in = 'z'
+                       move 2 to tc-tier-out
+                   else
+                       move 3 to tc-tier-out
+           else
+               move 1 to tc-tier-out.
+
+           goback.
